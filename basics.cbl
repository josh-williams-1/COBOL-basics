@@ -10,14 +10,33 @@
                FILE STATUS IS FStatus.
 
            SELECT FOut ASSIGN TO FOutFileName
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FStatus.
+
+           SELECT FAudit ASSIGN TO AuditFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditStatus.
+
+           SELECT FCkpt ASSIGN TO CkptFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CkptStatus.
+
+           SELECT FTemp ASSIGN TO TempFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TempStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD FIn.
            01 InLine PIC X(500).
        FD FOut.
            01 OutLine PIC X(500).
+       FD FAudit.
+           01 AuditLine PIC X(230).
+       FD FCkpt.
+           01 CkptLine PIC X(100).
+       FD FTemp.
+           01 TempLine PIC X(500).
 
        WORKING-STORAGE SECTION.
       *Main loop.
@@ -26,14 +45,17 @@
       *FizzBuzz.
            01 FizzNum PIC 999 VALUE 1.
            01 NumDisplay PIC ZZZ9.
+           01 FizzPtr PIC 999.
       *Fibonacci.
            01 Fib1 PIC 9(4).
            01 Fib2 PIC 9(4).
+           01 FibCeiling PIC 9(4) VALUE 1000.
       *StrReverse./Palindome.
            01 StrInput PIC X(200).
            01 StrOutput PIC X(200).
       *Caesar.
            01 CKey PIC S9(10).
+           01 CaesarSuffix PIC X(20) VALUE "_encrypted.txt".
            01 StrLen PIC 999.
            01 i PIC 999.
            01 Case PIC 999.
@@ -41,8 +63,50 @@
            01 FOutFileName PIC X(100).
            01 EOF PIC 9 VALUE 0.
            01 FStatus PIC XX.
+           01 CKeyDisplay PIC -(10)9.
+      *Caesar batch/JCL-driven mode.
+           01 CmdLine PIC X(200).
+           01 CKeyParm PIC X(12).
+           01 BatchMode PIC X VALUE "N".
+               88 IsBatchMode VALUE "Y".
+      *StrReverse/Palindrome batch mode.
+           01 BatchAnswer PIC X VALUE "N".
+               88 RunAsBatch VALUE "Y".
+      *Caesar audit log.
+           01 AuditFileName PIC X(100) VALUE "CAESARLOG.TXT".
+           01 AuditStatus PIC XX.
+           01 RunTimeStamp PIC X(26).
+      *Character frequency.
+           01 FreqTable.
+               05 FreqEntry OCCURS 26 TIMES.
+                   10 FreqLetter PIC X.
+                   10 FreqCount PIC 9(5) VALUE 0.
+           01 FreqDisplay PIC ZZZZ9.
+      *Caesar checkpoint/restart.
+           01 CkptFileName PIC X(100) VALUE "CAESARCKPT.DAT".
+           01 CkptStatus PIC XX.
+           01 CkptInterval PIC 9(5) VALUE 100.
+           01 RecNum PIC 9(9) VALUE 0.
+           01 CkptRecNum PIC 9(9) VALUE 0.
+           01 ResumeAnswer PIC X VALUE "N".
+               88 ResumeRun VALUE "Y".
+           01 RecNumDisplay PIC ZZZZZZZZ9.
+           01 CkptRecFile PIC X(80).
+           01 CkptRecNumText PIC X(12).
+           01 TempFileName PIC X(100) VALUE "CAESARTEMP.DAT".
+           01 TempStatus PIC XX.
+           01 TruncCount PIC 9(9) VALUE 0.
+           01 EOF2 PIC 9 VALUE 0.
+           01 TruncOk PIC X VALUE "Y".
+               88 TruncateOk VALUE "Y".
 
        PROCEDURE DIVISION.
+           ACCEPT CmdLine FROM COMMAND-LINE.
+           IF CmdLine NOT = SPACES
+               PERFORM CaesarBatchDriver
+               STOP RUN
+           END-IF.
+
            PERFORM UNTIL Running = 0
                DISPLAY " "
                DISPLAY "1: Fizz buzz"
@@ -50,6 +114,8 @@
                DISPLAY "3: String reverse"
                DISPLAY "4: Palindrome check"
                DISPLAY "5: Caesar Cipher"
+               DISPLAY "6: Caesar Decrypt"
+               DISPLAY "7: Character Frequency"
                DISPLAY "0: Exit"
                DISPLAY "Choose: " WITH NO ADVANCING
                ACCEPT Choice
@@ -59,6 +125,8 @@
                    WHEN 3 PERFORM StrReverse
                    WHEN 4 PERFORM Palindrome
                    WHEN 5 PERFORM Caesar
+                   WHEN 6 PERFORM CaesarDecrypt
+                   WHEN 7 PERFORM CharFrequency
                    WHEN 0 MOVE 0 TO Running
                END-EVALUATE
            END-PERFORM.
@@ -66,98 +134,369 @@
            STOP RUN.
 
        FizzBuzz.
+           DISPLAY "Enter output filename: " WITH NO ADVANCING.
+           ACCEPT FOutFileName.
+           OPEN OUTPUT FOut.
+           IF FStatus NOT = "00"
+               DISPLAY "Error opening output file"
+               EXIT PARAGRAPH
+           END-IF.
+
            PERFORM VARYING FizzNum FROM 1 BY 1 UNTIL FizzNum = 101
                MOVE FizzNum TO NumDisplay
                DISPLAY NumDisplay WITH NO ADVANCING
+
+               MOVE SPACES TO OutLine
+               MOVE 1 TO FizzPtr
+               STRING FUNCTION TRIM(NumDisplay) DELIMITED BY SIZE
+                   INTO OutLine WITH POINTER FizzPtr
+               END-STRING
+
                IF FUNCTION MOD(FizzNum, 3) = 0
                    DISPLAY " FIZZ" WITH NO ADVANCING
+                   STRING " FIZZ" DELIMITED BY SIZE
+                       INTO OutLine WITH POINTER FizzPtr
+                   END-STRING
                END-IF
                IF FUNCTION MOD(FizzNum, 5) = 0
                    DISPLAY " BUZZ" WITH NO ADVANCING
+                   STRING " BUZZ" DELIMITED BY SIZE
+                       INTO OutLine WITH POINTER FizzPtr
+                   END-STRING
                END-IF
                DISPLAY " "
+
+               WRITE OutLine
            END-PERFORM.
 
+           CLOSE FOut.
+
        Fibonacci.
            DISPLAY "Enter first number: " WITH NO ADVANCING.
            ACCEPT Fib1.
            DISPLAY "Enter second number: " WITH NO ADVANCING.
            ACCEPT Fib2.
+           DISPLAY "Enter upper bound (max 9999): " WITH NO ADVANCING.
+           ACCEPT FibCeiling.
+
+           IF FibCeiling > 9999 OR FibCeiling < 1
+               MOVE 9999 TO FibCeiling
+           END-IF.
 
       *To prevent infinite loop
-           IF Fib1 EQUALS Fib2 AND Fib1 EQUALS ZERO
+           IF Fib1 = Fib2 AND Fib1 = ZERO
                MOVE 1 TO Fib2.
 
-           PERFORM UNTIL Fib1 >= 1000
+           PERFORM UNTIL Fib1 >= FibCeiling OR (Fib1 + Fib2) > 9999
                MOVE Fib1 TO NumDisplay
                DISPLAY NumDisplay
                COMPUTE Fib2 = Fib2 + Fib1
                COMPUTE Fib1 = Fib2 - Fib1
            END-PERFORM.
 
+           IF Fib1 < FibCeiling
+               DISPLAY "Stopped short of the requested bound to avoid "
+                   "overflowing PIC 9(4)"
+           END-IF.
+
        StrReverse.
       *    This can be done with the intrinsic funtion REVERSE(string)
       *    MOVE FUNCTION REVERSE(StrInput) TO StrInput.
-       
-           DISPLAY "Enter string to reverse: " WITH NO ADVANCING.
-           ACCEPT StrInput.
 
+           DISPLAY "Read strings from a file? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT BatchAnswer.
+
+           IF RunAsBatch
+               PERFORM StrReverseBatch
+           ELSE
+               DISPLAY "Enter string to reverse: " WITH NO ADVANCING
+               ACCEPT StrInput
+               PERFORM StrReverseCore
+               DISPLAY "Reversed: " FUNCTION TRIM(StrOutput)
+           END-IF.
+
+       StrReverseCore.
            MOVE LENGTH OF FUNCTION TRIM(StrInput) TO StrLen.
            MOVE SPACES TO StrOutput.
 
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > StrLen
                MOVE StrInput(i:1) TO StrOutput(StrLen - i + 1:1)
            END-PERFORM.
-           DISPLAY "Reversed: " FUNCTION TRIM(StrOutput).
+
+       StrReverseBatch.
+           DISPLAY "Enter input filename: " WITH NO ADVANCING.
+           ACCEPT FInFileName.
+           DISPLAY "Enter output filename: " WITH NO ADVANCING.
+           ACCEPT FOutFileName.
+
+           OPEN INPUT FIn.
+           IF FStatus NOT = "00"
+               DISPLAY "Error opening input file"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT FOut.
+           IF FStatus NOT = "00"
+               DISPLAY "Error opening output file"
+               CLOSE FIn
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO EOF
+           READ FIn INTO StrInput
+               AT END MOVE 1 TO EOF
+           END-READ
+           PERFORM UNTIL EOF = 1
+               PERFORM StrReverseCore
+               MOVE SPACES TO OutLine
+               STRING
+                   FUNCTION TRIM(StrInput) DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(StrOutput) DELIMITED BY SIZE
+                   INTO OutLine
+               END-STRING
+               WRITE OutLine
+
+               READ FIn INTO StrInput
+                   AT END MOVE 1 TO EOF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FIn, FOut.
+           DISPLAY "Batch results written to "
+               FUNCTION TRIM(FOutFileName).
 
        Palindrome.
-           DISPLAY "Enter string: " WITH NO ADVANCING.
-           ACCEPT StrInput.
+           DISPLAY "Read strings from a file? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT BatchAnswer.
+
+           IF RunAsBatch
+               PERFORM PalindromeBatch
+           ELSE
+               DISPLAY "Enter string: " WITH NO ADVANCING
+               ACCEPT StrInput
+               PERFORM PalindromeCore
+               DISPLAY "Forward:     " FUNCTION TRIM(StrInput)
+               DISPLAY "Reversed:    " FUNCTION TRIM(StrOutput)
+
+               IF FUNCTION TRIM(StrInput) = FUNCTION TRIM(StrOutput)
+                   DISPLAY FUNCTION TRIM(StrInput) " is a palidrome"
+               ELSE
+                   DISPLAY FUNCTION TRIM(StrInput) " is not a palidrome"
+               END-IF
+           END-IF.
 
+       PalindromeCore.
            MOVE FUNCTION REVERSE(FUNCTION TRIM(StrInput)) TO StrOutput.
-           DISPLAY "Forward:     " FUNCTION TRIM(StrInput).
-           DISPLAY "Reversed:    " FUNCTION TRIM(StrOutput).
 
-           IF FUNCTION TRIM(StrInput) = FUNCTION TRIM(StrOutput)
-               DISPLAY FUNCTION TRIM(StrInput) " is a palidrome"
-           ELSE
-               DISPLAY FUNCTION TRIM(StrInput) " is not a palidrome"
+       PalindromeBatch.
+           DISPLAY "Enter input filename: " WITH NO ADVANCING.
+           ACCEPT FInFileName.
+           DISPLAY "Enter output filename: " WITH NO ADVANCING.
+           ACCEPT FOutFileName.
+
+           OPEN INPUT FIn.
+           IF FStatus NOT = "00"
+               DISPLAY "Error opening input file"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT FOut.
+           IF FStatus NOT = "00"
+               DISPLAY "Error opening output file"
+               CLOSE FIn
+               EXIT PARAGRAPH
            END-IF.
-           
+
+           MOVE 0 TO EOF
+           READ FIn INTO StrInput
+               AT END MOVE 1 TO EOF
+           END-READ
+           PERFORM UNTIL EOF = 1
+               PERFORM PalindromeCore
+               MOVE SPACES TO OutLine
+               IF FUNCTION TRIM(StrInput) = FUNCTION TRIM(StrOutput)
+                   STRING
+                       FUNCTION TRIM(StrInput) DELIMITED BY SIZE
+                       " is a palidrome" DELIMITED BY SIZE
+                       INTO OutLine
+                   END-STRING
+               ELSE
+                   STRING
+                       FUNCTION TRIM(StrInput) DELIMITED BY SIZE
+                       " is not a palidrome" DELIMITED BY SIZE
+                       INTO OutLine
+                   END-STRING
+               END-IF
+               WRITE OutLine
+
+               READ FIn INTO StrInput
+                   AT END MOVE 1 TO EOF
+               END-READ
+           END-PERFORM.
+
+           CLOSE FIn, FOut.
+           DISPLAY "Batch results written to "
+               FUNCTION TRIM(FOutFileName).
+
+       CharFrequency.
+           DISPLAY "Enter string: " WITH NO ADVANCING.
+           ACCEPT StrInput.
+
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 26
+               MOVE FUNCTION CHAR(FUNCTION ORD("A") + i - 1)
+                   TO FreqLetter(i)
+               MOVE 0 TO FreqCount(i)
+           END-PERFORM.
+
+           MOVE LENGTH OF FUNCTION TRIM(StrInput) TO StrLen.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > StrLen
+               IF StrInput(i:1) IS ALPHABETIC
+                   IF StrInput(i:1) IS ALPHABETIC-LOWER
+                       COMPUTE Case = FUNCTION ORD(FUNCTION UPPER-CASE(
+                           StrInput(i:1))) - FUNCTION ORD("A") + 1
+                   ELSE
+                       COMPUTE Case = FUNCTION ORD(StrInput(i:1))
+                           - FUNCTION ORD("A") + 1
+                   END-IF
+                   ADD 1 TO FreqCount(Case)
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Character frequency for "
+               FUNCTION TRIM(StrInput) ":".
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 26
+               IF FreqCount(i) > 0
+                   MOVE FreqCount(i) TO FreqDisplay
+                   DISPLAY FreqLetter(i) ": " FUNCTION TRIM(FreqDisplay)
+               END-IF
+           END-PERFORM.
+
        Caesar.
+           MOVE "N" TO BatchMode.
+           MOVE "_encrypted.txt" TO CaesarSuffix.
+
            DISPLAY "Enter filename: " WITH NO ADVANCING.
            ACCEPT FInFileName.
+           DISPLAY "Enter key: " WITH NO ADVANCING.
+           ACCEPT CKey.
+           PERFORM CaesarValidateKey.
 
-           OPEN INPUT FIn.
-           IF FStatus NOT = "00"
-               DISPLAY "Error opening file"
+           PERFORM CaesarRun.
+
+       CaesarDecrypt.
+           MOVE "N" TO BatchMode.
+           MOVE "_decrypted.txt" TO CaesarSuffix.
+
+           DISPLAY "Enter filename: " WITH NO ADVANCING.
+           ACCEPT FInFileName.
+           DISPLAY "Enter key (the key the file was encrypted with): "
+               WITH NO ADVANCING.
+           ACCEPT CKey.
+           PERFORM CaesarValidateKey.
+
+           COMPUTE CKey = CKey * -1.
+           PERFORM CaesarRun.
+
+       CaesarValidateKey.
+           PERFORM UNTIL CKey >= -25 AND CKey <= 25
+               MOVE CKey TO CKeyDisplay
+               DISPLAY "Key " FUNCTION TRIM(CKeyDisplay)
+                   " is out of range, enter a key between -25 and 25: "
+                   WITH NO ADVANCING
+               ACCEPT CKey
+           END-PERFORM.
+
+       CaesarBatchDriver.
+      *    Unattended entry point: PARM/command-line carries
+      *    "<filename> <key>" so the scheduler never has to drive
+      *    an ACCEPT prompt.
+           MOVE "Y" TO BatchMode.
+           MOVE "_encrypted.txt" TO CaesarSuffix.
+
+           UNSTRING CmdLine DELIMITED BY SPACE
+               INTO FInFileName CKeyParm
+           END-UNSTRING.
+
+           IF FUNCTION TRIM(FInFileName) = SPACES
+               OR FUNCTION TRIM(CKeyParm) = SPACES
+               DISPLAY "Usage: PARM is '<filename> <key>'"
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(CKeyParm)) NOT = 0
+               DISPLAY "Usage: PARM is '<filename> <key>', "
+                   "key must be numeric"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(CKeyParm)) TO CKey.
+
+           IF CKey < -25 OR CKey > 25
+               MOVE CKey TO CKeyDisplay
+               DISPLAY "Key " FUNCTION TRIM(CKeyDisplay)
+                   " is out of range, must be between -25 and 25"
                EXIT PARAGRAPH
            END-IF.
 
+           PERFORM CaesarRun.
+
+       CaesarRun.
            UNSTRING FInFileName DELIMITED BY '.'
                INTO FOutFileName
            END-UNSTRING.
 
-           STRING 
+           STRING
                FUNCTION TRIM(FOutFileName TRAILING) DELIMITED BY SIZE
-               "_encrypted.txt" DELIMITED BY SIZE
+               FUNCTION TRIM(CaesarSuffix) DELIMITED BY SIZE
                INTO FOutFileName
            END-STRING.
 
-           OPEN OUTPUT FOut.
+           OPEN INPUT FIn.
+           IF FStatus NOT = "00"
+               DISPLAY "Error opening file"
+               EXIT PARAGRAPH
+           END-IF.
 
-           DISPLAY "Enter key: " WITH NO ADVANCING.
-           ACCEPT CKey.
+           MOVE 0 TO RecNum.
+           PERFORM CaesarCheckForCheckpoint.
+
+           IF ResumeRun
+               PERFORM CaesarTruncateOutput
+               IF NOT TruncateOk
+                   DISPLAY "Error preparing output file for resume"
+                   CLOSE FIn
+                   EXIT PARAGRAPH
+               END-IF
+               OPEN EXTEND FOut
+           ELSE
+               OPEN OUTPUT FOut
+           END-IF.
+           IF FStatus NOT = "00"
+               DISPLAY "Error opening output file"
+               CLOSE FIn
+               EXIT PARAGRAPH
+           END-IF.
 
            MOVE 0 TO EOF
            READ FIn INTO InLine
                AT END MOVE 1 TO EOF
            END-READ
+
+           PERFORM UNTIL EOF = 1 OR RecNum >= CkptRecNum
+               ADD 1 TO RecNum
+               READ FIn INTO InLine
+                   AT END MOVE 1 TO EOF
+               END-READ
+           END-PERFORM.
+
            PERFORM UNTIL EOF = 1
 
                MOVE LENGTH OF FUNCTION TRIM(InLine TRAILING) TO StrLen
                MOVE SPACES TO OutLine
-       
+
                PERFORM VARYING i FROM 1 BY 1 UNTIL i > StrLen
                    IF InLine(i:1) IS ALPHABETIC AND InLine(i:1) NOT=" "
                        IF InLine(i:1) IS ALPHABETIC-UPPER
@@ -165,19 +504,29 @@
                        ELSE
                            MOVE FUNCTION ORD("a") TO Case
                        END-IF
-       
+
                        MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD(
-      -                InLine(i:1)) - Case + CKey, 26) + Case) 
+      -                InLine(i:1)) - Case + CKey, 26) + Case)
       -                TO OutLine(i:1)
-       
+
                    ELSE
                        MOVE InLine(i:1) TO OutLine(i:1)
                    END-IF
-       
+
                END-PERFORM
 
                WRITE OutLine
                END-WRITE
+               IF FStatus NOT = "00"
+                   DISPLAY "Error writing output file"
+                   CLOSE FIn, FOut
+                   EXIT PARAGRAPH
+               END-IF
+
+               ADD 1 TO RecNum
+               IF FUNCTION MOD(RecNum, CkptInterval) = 0
+                   PERFORM CaesarWriteCheckpoint
+               END-IF
 
                READ FIn INTO InLine
                    AT END MOVE 1 TO EOF
@@ -186,3 +535,204 @@
 
            DISPLAY "Output written to " FUNCTION TRIM(FOutFileName).
            CLOSE FIn, Fout.
+
+           PERFORM CaesarClearCheckpoint.
+           PERFORM CaesarAuditLog.
+
+       CaesarTruncateOutput.
+      *    Checkpoints only land every CkptInterval records, so any
+      *    lines written after the last checkpoint but before a crash
+      *    are still sitting in FOut. Rewrite it back to exactly
+      *    CkptRecNum lines before resuming so the append point lines
+      *    up with the input records we are about to skip, instead of
+      *    duplicating the tail of the previous run.
+           MOVE 0 TO TruncCount.
+           MOVE 0 TO EOF2.
+           MOVE "Y" TO TruncOk.
+
+           OPEN INPUT FOut.
+           IF FStatus NOT = "00"
+               MOVE "N" TO TruncOk
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT FTemp.
+           IF TempStatus NOT = "00"
+               MOVE "N" TO TruncOk
+               CLOSE FOut
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ FOut INTO TempLine
+               AT END MOVE 1 TO EOF2
+           END-READ
+           PERFORM UNTIL EOF2 = 1 OR TruncCount >= CkptRecNum
+               WRITE TempLine
+               IF TempStatus NOT = "00"
+                   MOVE "N" TO TruncOk
+                   CLOSE FOut, FTemp
+                   EXIT PARAGRAPH
+               END-IF
+               ADD 1 TO TruncCount
+               READ FOut INTO TempLine
+                   AT END MOVE 1 TO EOF2
+               END-READ
+           END-PERFORM.
+           CLOSE FOut, FTemp.
+
+           OPEN OUTPUT FOut.
+           IF FStatus NOT = "00"
+               MOVE "N" TO TruncOk
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT FTemp.
+           IF TempStatus NOT = "00"
+               MOVE "N" TO TruncOk
+               CLOSE FOut
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO EOF2
+           READ FTemp INTO OutLine
+               AT END MOVE 1 TO EOF2
+           END-READ
+           PERFORM UNTIL EOF2 = 1
+               WRITE OutLine
+               IF FStatus NOT = "00"
+                   MOVE "N" TO TruncOk
+                   CLOSE FOut, FTemp
+                   EXIT PARAGRAPH
+               END-IF
+               READ FTemp INTO OutLine
+                   AT END MOVE 1 TO EOF2
+               END-READ
+           END-PERFORM.
+           CLOSE FOut, FTemp.
+
+       CaesarCheckForCheckpoint.
+           MOVE 0 TO CkptRecNum.
+           MOVE "N" TO ResumeAnswer.
+           MOVE SPACES TO CkptRecFile.
+           MOVE SPACES TO CkptRecNumText.
+
+           OPEN INPUT FCkpt.
+           IF CkptStatus = "00"
+               READ FCkpt INTO CkptLine
+                   AT END MOVE SPACES TO CkptLine
+               END-READ
+               CLOSE FCkpt
+               IF FUNCTION TRIM(CkptLine) NOT = SPACES
+                   UNSTRING CkptLine DELIMITED BY SPACE
+                       INTO CkptRecFile CkptRecNumText
+                   END-UNSTRING
+                   IF FUNCTION TRIM(CkptRecFile)
+                           = FUNCTION TRIM(FInFileName)
+                       IF FUNCTION TEST-NUMVAL(
+                               FUNCTION TRIM(CkptRecNumText)) NOT = 0
+                           IF NOT IsBatchMode
+                               DISPLAY "Note: checkpoint for "
+                                   FUNCTION TRIM(CkptRecFile)
+                                   " has a corrupt record count - "
+                                   "ignoring it"
+                           END-IF
+                       ELSE
+                           MOVE FUNCTION NUMVAL(
+                               FUNCTION TRIM(CkptRecNumText))
+                               TO CkptRecNum
+                           IF CkptRecNum > 0
+                               IF IsBatchMode
+                                   MOVE "Y" TO ResumeAnswer
+                               ELSE
+                                   DISPLAY "Checkpoint found for "
+                                       FUNCTION TRIM(CkptRecFile)
+                                       " at record "
+                                       FUNCTION TRIM(CkptRecNumText)
+                                       ", resume? (Y/N): "
+                                       WITH NO ADVANCING
+                                   ACCEPT ResumeAnswer
+                               END-IF
+                           END-IF
+                       END-IF
+                   ELSE
+                       IF NOT IsBatchMode
+                           DISPLAY "Note: stale checkpoint found for "
+                               FUNCTION TRIM(CkptRecFile)
+                               ", not " FUNCTION TRIM(FInFileName)
+                               " - ignoring it"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF NOT ResumeRun
+               MOVE 0 TO CkptRecNum
+           END-IF.
+
+       CaesarWriteCheckpoint.
+           MOVE RecNum TO RecNumDisplay.
+           MOVE SPACES TO CkptLine.
+           STRING
+               FUNCTION TRIM(FInFileName) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(RecNumDisplay) DELIMITED BY SIZE
+               INTO CkptLine
+           END-STRING.
+
+           OPEN OUTPUT FCkpt.
+           IF CkptStatus NOT = "00"
+               DISPLAY "Warning: unable to write Caesar checkpoint"
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE CkptLine.
+           IF CkptStatus NOT = "00"
+               DISPLAY "Warning: unable to write Caesar checkpoint"
+           END-IF.
+
+           CLOSE FCkpt.
+
+       CaesarClearCheckpoint.
+           MOVE 0 TO RecNum.
+           MOVE SPACES TO CkptLine.
+
+           OPEN OUTPUT FCkpt.
+           IF CkptStatus NOT = "00"
+               DISPLAY "Warning: unable to clear Caesar checkpoint"
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE CkptLine.
+           IF CkptStatus NOT = "00"
+               DISPLAY "Warning: unable to clear Caesar checkpoint"
+           END-IF.
+
+           CLOSE FCkpt.
+
+       CaesarAuditLog.
+           MOVE FUNCTION CURRENT-DATE TO RunTimeStamp.
+           MOVE CKey TO CKeyDisplay.
+
+           OPEN EXTEND FAudit.
+           IF AuditStatus NOT = "00"
+               OPEN OUTPUT FAudit
+           END-IF.
+           IF AuditStatus NOT = "00"
+               DISPLAY "Warning: unable to write Caesar audit log"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO AuditLine.
+           STRING
+               FUNCTION TRIM(RunTimeStamp) DELIMITED BY SIZE
+               " IN=" DELIMITED BY SIZE
+               FUNCTION TRIM(FInFileName) DELIMITED BY SIZE
+               " OUT=" DELIMITED BY SIZE
+               FUNCTION TRIM(FOutFileName) DELIMITED BY SIZE
+               " KEY=" DELIMITED BY SIZE
+               FUNCTION TRIM(CKeyDisplay) DELIMITED BY SIZE
+               INTO AuditLine
+           END-STRING.
+           WRITE AuditLine.
+
+           CLOSE FAudit.
